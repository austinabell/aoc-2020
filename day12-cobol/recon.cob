@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aoc-day12-recon.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INPUTF ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTATUS.
+               SELECT EXCEPTIONSF ASSIGN TO "exceptions-recon.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RECONF ASSIGN TO "recon.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD INPUTF
+           RECORD IS VARYING IN SIZE FROM 1 to 4
+           DEPENDING ON LINE-LEN.
+               01 INPUTRECORD.
+               05 INPUT-ACTION PIC X.
+               05 INPUT-ARG PIC 9(3).
+
+           FD EXCEPTIONSF.
+               01 EXCEPTIONRECORD.
+               05 EX-REC-NUM PIC 9(6).
+               05 FILLER PIC X.
+               05 EX-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 EX-ACTION PIC X.
+               05 FILLER PIC X.
+               05 EX-ARG PIC 9(3).
+               05 FILLER PIC X.
+               05 EX-REASON-CODE PIC 9(2).
+               05 FILLER PIC X.
+               05 EX-REASON-TEXT PIC X(24).
+
+           FD RECONF.
+               01 RECONRECORD.
+               05 RC-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 RC-P1-DIST PIC 9(8).
+               05 FILLER PIC X.
+               05 RC-P2-DIST PIC 9(8).
+               05 FILLER PIC X.
+               05 RC-DELTA PIC S9(8) SIGN LEADING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+           01 FSTATUS PIC X(2) VALUE SPACES.
+               88 FS-OK VALUE '00'.
+               88 FS-EOF VALUE '10'.
+           01 LINE-LEN PIC 9 COMP.
+           01 REC-COUNT PIC 9(6) COMP VALUE ZERO.
+           01 VESSEL-PENDING-SWITCH PIC X VALUE 'N'.
+               88 VESSEL-PENDING VALUE 'Y'.
+           01 EXCEPTION-COUNT PIC 9(6) COMP VALUE ZERO.
+           01 ORIG-ACTION PIC X.
+           01 REJECT-REASON-CODE PIC 9(2) VALUE ZERO.
+           01 REJECT-REASON-TEXT PIC X(24) VALUE SPACES.
+           01 NORTH CONSTANT AS 'N'.
+           01 EAST CONSTANT AS 'E'.
+           01 SOUTH CONSTANT AS 'S'.
+           01 WEST CONSTANT AS 'W'.
+           01 LE CONSTANT AS 'L'.
+           01 RI CONSTANT AS 'R'.
+           01 FORWARD CONSTANT AS 'F'.
+           01 HDR CONSTANT AS 'H'.
+           01 TRL CONSTANT AS 'T'.
+           01 VESSEL-ID PIC 9(3) VALUE ZERO.
+           01 ARG PIC S9(3) VALUE ZERO.
+           01 TMP PIC S9(8) VALUE ZERO.
+
+       *> p1 rule set: ship moves directly, CURR-DIR tracks heading
+           01 CURR-DIR PIC X VALUE EAST.
+           01 P1-X PIC S9(8) VALUE ZERO.
+           01 P1-Y PIC S9(8) VALUE ZERO.
+
+       *> p2 rule set: waypoint moves, ship only moves on FORWARD
+           01 P2-X PIC S9(8) VALUE ZERO.
+           01 P2-Y PIC S9(8) VALUE ZERO.
+           01 WX PIC S9(8) VALUE 10.
+           01 WY PIC S9(8) VALUE 1.
+
+           01 RC-DELTA-WORK PIC S9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT INPUTF.
+           IF NOT FS-OK
+               DISPLAY 'INPUTF OPEN FAILED, FILE STATUS = ' FSTATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTIONSF.
+           OPEN OUTPUT RECONF.
+           PERFORM FILE-READ UNTIL FS-EOF.
+           IF VESSEL-PENDING
+               PERFORM REJECT-UNTERMINATED-VESSEL
+           END-IF.
+           CLOSE INPUTF.
+           CLOSE EXCEPTIONSF.
+           CLOSE RECONF.
+           IF EXCEPTION-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       FILE-READ.
+           READ INPUTF
+               AT END CONTINUE
+               NOT AT END CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-EOF
+                   CONTINUE
+               WHEN FS-OK
+                   ADD 1 TO REC-COUNT
+                   PERFORM HANDLE-LINE
+               WHEN OTHER
+                   DISPLAY 'INPUTF READ ERROR, FILE STATUS = ' FSTATUS
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       HANDLE-LINE.
+           MOVE INPUT-ACTION TO ORIG-ACTION.
+
+           IF INPUT-ACTION = HDR THEN
+               PERFORM HANDLE-HEADER
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF INPUT-ACTION = TRL THEN
+               PERFORM HANDLE-TRAILER
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF INPUT-ACTION NOT = NORTH AND NOT = SOUTH
+               AND NOT = EAST AND NOT = WEST
+               AND NOT = LE AND NOT = RI AND NOT = FORWARD THEN
+               MOVE 10 TO REJECT-REASON-CODE
+               MOVE 'UNKNOWN ACTION CODE' TO REJECT-REASON-TEXT
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE ARG = FUNCTION NUMVAL(INPUT-ARG)
+
+           IF INPUT-ACTION = RI OR INPUT-ACTION = LE THEN
+               IF FUNCTION MOD(ARG, 90) NOT = 0 THEN
+                   MOVE 20 TO REJECT-REASON-CODE
+                   MOVE 'ROTATION NOT MULT OF 90' TO REJECT-REASON-TEXT
+                   PERFORM REJECT-RECORD
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           IF NOT VESSEL-PENDING THEN
+               MOVE 40 TO REJECT-REASON-CODE
+               MOVE 'MOVEMENT BEFORE HEADER' TO REJECT-REASON-TEXT
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM APPLY-P1-RULE.
+           PERFORM APPLY-P2-RULE.
+
+       *> p1 rule set: ship moves directly on N/E/S/W, or on F using
+       *> its current heading; L/R rotate the heading.
+       APPLY-P1-RULE.
+           EVALUATE INPUT-ACTION
+           WHEN FORWARD
+               EVALUATE CURR-DIR
+               WHEN NORTH
+                   COMPUTE P1-Y = P1-Y - ARG
+               WHEN EAST
+                   COMPUTE P1-X = P1-X + ARG
+               WHEN SOUTH
+                   COMPUTE P1-Y = P1-Y + ARG
+               WHEN WEST
+                   COMPUTE P1-X = P1-X - ARG
+               END-EVALUATE
+           WHEN NORTH
+               COMPUTE P1-Y = P1-Y - ARG
+           WHEN EAST
+               COMPUTE P1-X = P1-X + ARG
+           WHEN SOUTH
+               COMPUTE P1-Y = P1-Y + ARG
+           WHEN WEST
+               COMPUTE P1-X = P1-X - ARG
+           WHEN RI
+               COMPUTE TMP = ARG / 90
+               PERFORM P1-ROR TMP TIMES
+           WHEN LE
+               COMPUTE TMP = ARG / 90
+               PERFORM P1-ROL TMP TIMES
+           END-EVALUATE.
+
+       P1-ROR.
+           EVALUATE CURR-DIR
+           WHEN NORTH
+               MOVE EAST TO CURR-DIR
+           WHEN EAST
+               MOVE SOUTH TO CURR-DIR
+           WHEN SOUTH
+               MOVE WEST TO CURR-DIR
+           WHEN WEST
+               MOVE NORTH TO CURR-DIR
+           END-EVALUATE.
+
+       P1-ROL.
+           EVALUATE CURR-DIR
+           WHEN NORTH
+               MOVE WEST TO CURR-DIR
+           WHEN EAST
+               MOVE NORTH TO CURR-DIR
+           WHEN SOUTH
+               MOVE EAST TO CURR-DIR
+           WHEN WEST
+               MOVE SOUTH TO CURR-DIR
+           END-EVALUATE.
+
+       *> p2 rule set: waypoint moves on N/E/S/W and rotates on L/R,
+       *> ship only moves (toward the waypoint) on F.
+       APPLY-P2-RULE.
+           EVALUATE INPUT-ACTION
+           WHEN FORWARD
+               COMPUTE P2-X = P2-X + WX * ARG
+               COMPUTE P2-Y = P2-Y + WY * ARG
+           WHEN NORTH
+               COMPUTE WY = WY + ARG
+           WHEN EAST
+               COMPUTE WX = WX + ARG
+           WHEN SOUTH
+               COMPUTE WY = WY - ARG
+           WHEN WEST
+               COMPUTE WX = WX - ARG
+           WHEN RI
+               COMPUTE TMP = ARG / 90
+               PERFORM P2-ROR TMP TIMES
+           WHEN LE
+               COMPUTE TMP = ARG / 90
+               PERFORM P2-ROL TMP TIMES
+           END-EVALUATE.
+
+       P2-ROR.
+           COMPUTE TMP = -WX.
+           MOVE WY TO WX.
+           MOVE TMP TO WY.
+
+       P2-ROL.
+           COMPUTE TMP = -WY.
+           MOVE WX TO WY.
+           MOVE TMP TO WX.
+
+       *> vessel header: start of a new ship's block, reset both rule sets
+       HANDLE-HEADER.
+           COMPUTE VESSEL-ID = FUNCTION NUMVAL(INPUT-ARG).
+           MOVE ZERO TO P1-X.
+           MOVE ZERO TO P1-Y.
+           MOVE EAST TO CURR-DIR.
+           MOVE ZERO TO P2-X.
+           MOVE ZERO TO P2-Y.
+           MOVE 10 TO WX.
+           MOVE 1 TO WY.
+           SET VESSEL-PENDING TO TRUE.
+
+       *> vessel trailer: end of block, reconcile the two rule sets
+       HANDLE-TRAILER.
+           MOVE 'N' TO VESSEL-PENDING-SWITCH.
+           MOVE SPACES TO RECONRECORD.
+           MOVE VESSEL-ID TO RC-VESSEL-ID.
+           COMPUTE RC-P1-DIST = FUNCTION ABS(P1-X) + FUNCTION ABS(P1-Y).
+           COMPUTE RC-P2-DIST = FUNCTION ABS(P2-X) + FUNCTION ABS(P2-Y).
+           COMPUTE RC-DELTA-WORK = RC-P1-DIST - RC-P2-DIST.
+           MOVE RC-DELTA-WORK TO RC-DELTA.
+           WRITE RECONRECORD.
+           DISPLAY VESSEL-ID SPACE RC-P1-DIST SPACE RC-P2-DIST
+               SPACE RC-DELTA.
+
+       *> malformed instruction line: log it and keep going
+       REJECT-RECORD.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTIONRECORD.
+           MOVE REC-COUNT TO EX-REC-NUM.
+           MOVE VESSEL-ID TO EX-VESSEL-ID.
+           MOVE ORIG-ACTION TO EX-ACTION.
+           MOVE INPUT-ARG TO EX-ARG.
+           MOVE REJECT-REASON-CODE TO EX-REASON-CODE.
+           MOVE REJECT-REASON-TEXT TO EX-REASON-TEXT.
+           WRITE EXCEPTIONRECORD.
+
+       *> input hit EOF with a header still open: the final vessel's
+       *> voyage never got a trailer, so flag it instead of dropping it
+       REJECT-UNTERMINATED-VESSEL.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTIONRECORD.
+           MOVE REC-COUNT TO EX-REC-NUM.
+           MOVE VESSEL-ID TO EX-VESSEL-ID.
+           MOVE HDR TO EX-ACTION.
+           MOVE VESSEL-ID TO EX-ARG.
+           MOVE 30 TO EX-REASON-CODE.
+           MOVE 'MISSING VESSEL TRAILER' TO EX-REASON-TEXT.
+           WRITE EXCEPTIONRECORD.
