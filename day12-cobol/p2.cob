@@ -5,8 +5,21 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                SELECT INPUTF ASSIGN TO "input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTATUS.
+               SELECT TRACEF ASSIGN TO "trace-p2.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TR-FSTATUS.
+               SELECT EXCEPTIONSF ASSIGN TO "exceptions-p2.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EX-FSTATUS.
+               SELECT CHECKPOINTF ASSIGN TO "checkpoint-p2.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FSTATUS.
+               SELECT REPORTF ASSIGN TO "report-p2.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RP-FSTATUS.
+
        DATA DIVISION.
        FILE SECTION.
            FD INPUTF
@@ -15,10 +28,99 @@
                01 INPUTRECORD.
                05 INPUT-ACTION PIC X.
                05 INPUT-ARG PIC 9(3).
-         
+
+           FD TRACEF.
+               01 TRACERECORD.
+               05 TR-REC-NUM PIC 9(6).
+               05 FILLER PIC X.
+               05 TR-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 TR-ACTION PIC X.
+               05 FILLER PIC X.
+               05 TR-ARG PIC 9(3).
+               05 FILLER PIC X.
+               05 TR-X PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 TR-Y PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 TR-WX PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 TR-WY PIC S9(8) SIGN LEADING SEPARATE.
+
+           FD EXCEPTIONSF.
+               01 EXCEPTIONRECORD.
+               05 EX-REC-NUM PIC 9(6).
+               05 FILLER PIC X.
+               05 EX-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 EX-ACTION PIC X.
+               05 FILLER PIC X.
+               05 EX-ARG PIC 9(3).
+               05 FILLER PIC X.
+               05 EX-REASON-CODE PIC 9(2).
+               05 FILLER PIC X.
+               05 EX-REASON-TEXT PIC X(24).
+
+           FD CHECKPOINTF.
+               01 CHECKPOINTRECORD.
+               05 CK-REC-COUNT PIC 9(6).
+               05 FILLER PIC X.
+               05 CK-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 CK-X PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 CK-Y PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 CK-WX PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 CK-WY PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 CK-TOTAL-DIST PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 CK-SHIP-HEADING PIC X.
+               05 FILLER PIC X.
+               05 CK-EXCEPTION-COUNT PIC 9(6).
+               05 FILLER PIC X.
+               05 CK-VESSEL-PENDING PIC X.
+
+           FD REPORTF.
+               01 REPORTRECORD.
+               05 RP-RUN-DATE PIC 9(8).
+               05 FILLER PIC X.
+               05 RP-VESSEL-ID PIC 9(3).
+               05 FILLER PIC X.
+               05 RP-X PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 RP-Y PIC S9(8) SIGN LEADING SEPARATE.
+               05 FILLER PIC X.
+               05 RP-DIST PIC 9(8).
+               05 FILLER PIC X.
+               05 RP-TOTAL-DIST PIC 9(8).
+               05 FILLER PIC X.
+               05 RP-DIR PIC X.
+
        WORKING-STORAGE SECTION.
-           01 FSTATUS PIC 9 VALUE 0.
+           01 FSTATUS PIC X(2) VALUE SPACES.
+               88 FS-OK VALUE '00'.
+               88 FS-EOF VALUE '10'.
+           01 CK-FSTATUS PIC X(2) VALUE SPACES.
+           01 TR-FSTATUS PIC X(2) VALUE SPACES.
+               88 TR-FS-OK VALUE '00'.
+           01 EX-FSTATUS PIC X(2) VALUE SPACES.
+               88 EX-FS-OK VALUE '00'.
+           01 RP-FSTATUS PIC X(2) VALUE SPACES.
+               88 RP-FS-OK VALUE '00'.
            01 LINE-LEN PIC 9 COMP.
+           01 REC-COUNT PIC 9(6) COMP VALUE ZERO.
+           01 CKPT-REC-COUNT PIC 9(6) COMP VALUE ZERO.
+           01 RESTART-SWITCH PIC X VALUE 'N'.
+               88 IS-RESTARTING VALUE 'Y'.
+           01 VESSEL-PENDING-SWITCH PIC X VALUE 'N'.
+               88 VESSEL-PENDING VALUE 'Y'.
+           01 EXCEPTION-COUNT PIC 9(6) COMP VALUE ZERO.
+           01 ORIG-ACTION PIC X.
+           01 REJECT-REASON-CODE PIC 9(2) VALUE ZERO.
+           01 REJECT-REASON-TEXT PIC X(24) VALUE SPACES.
            01 NORTH CONSTANT AS 'N'.
            01 EAST CONSTANT AS 'E'.
            01 SOUTH CONSTANT AS 'S'.
@@ -26,35 +128,193 @@
            01 LE CONSTANT AS 'L'.
            01 RI CONSTANT AS 'R'.
            01 FORWARD CONSTANT AS 'F'.
+           01 HDR CONSTANT AS 'H'.
+           01 TRL CONSTANT AS 'T'.
+           01 VESSEL-ID PIC 9(3) VALUE ZERO.
            01 X PIC S9(8) VALUE ZERO.
            01 Y PIC S9(8) VALUE ZERO.
            01 WX PIC S9(8) VALUE 10.
            01 WY PIC S9(8) VALUE 1.
            01 TMP PIC S9(8) VALUE ZERO.
            01 ARG PIC S9(3) VALUE ZERO.
+           01 RUN-DATE PIC 9(8) VALUE ZERO.
+           01 TOTAL-DIST PIC S9(8) VALUE ZERO.
+
+       *> ship heading: p2 never moves the ship except on FORWARD, but
+       *> fleet tracking still wants a compass heading like p1's, so we
+       *> derive one from the same L/R rotation history as the waypoint.
+           01 SHIP-HEADING PIC X VALUE EAST.
 
        PROCEDURE DIVISION.
        MAIN.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
            OPEN INPUT INPUTF.
-           PERFORM FILE-READ UNTIL FSTATUS = 1.
+           IF NOT FS-OK
+               DISPLAY 'INPUTF OPEN FAILED, FILE STATUS = ' FSTATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM CHECKPOINT-RESTORE.
+           IF IS-RESTARTING
+               OPEN EXTEND TRACEF
+               IF NOT TR-FS-OK
+                   DISPLAY 'TRACEF OPEN FAILED, FILE STATUS = '
+                       TR-FSTATUS
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN EXTEND EXCEPTIONSF
+               IF NOT EX-FS-OK
+                   DISPLAY 'EXCEPTIONSF OPEN FAILED, FILE STATUS = '
+                       EX-FSTATUS
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN EXTEND REPORTF
+               IF NOT RP-FS-OK
+                   DISPLAY 'REPORTF OPEN FAILED, FILE STATUS = '
+                       RP-FSTATUS
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT TRACEF
+               OPEN OUTPUT EXCEPTIONSF
+               OPEN OUTPUT REPORTF
+           END-IF.
+           PERFORM FILE-READ UNTIL FS-EOF.
+           IF VESSEL-PENDING
+               PERFORM REJECT-UNTERMINATED-VESSEL
+           END-IF.
            CLOSE INPUTF.
-           COMPUTE TMP = FUNCTION ABS(X) + FUNCTION ABS(Y).
-           DISPLAY TMP.
+           CLOSE TRACEF.
+           CLOSE EXCEPTIONSF.
+           CLOSE REPORTF.
+           PERFORM CHECKPOINT-CLEAR.
+           IF EXCEPTION-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
 
        FILE-READ.
            READ INPUTF
-               AT END MOVE 1 TO FSTATUS
-               NOT AT END PERFORM HANDLE-LINE
+               AT END CONTINUE
+               NOT AT END CONTINUE
            END-READ.
-       
+
+           EVALUATE TRUE
+               WHEN FS-EOF
+                   CONTINUE
+               WHEN FS-OK
+                   ADD 1 TO REC-COUNT
+                   IF IS-RESTARTING AND REC-COUNT NOT > CKPT-REC-COUNT
+                       CONTINUE
+                   ELSE
+                       PERFORM HANDLE-LINE
+                       PERFORM CHECKPOINT-SAVE-IF-DUE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'INPUTF READ ERROR, FILE STATUS = ' FSTATUS
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       *> restore running state from a prior interrupted run, if any
+       CHECKPOINT-RESTORE.
+           OPEN INPUT CHECKPOINTF.
+           IF CK-FSTATUS = '00'
+               READ CHECKPOINTF
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CK-REC-COUNT TO CKPT-REC-COUNT
+                       MOVE CK-VESSEL-ID TO VESSEL-ID
+                       MOVE CK-X TO X
+                       MOVE CK-Y TO Y
+                       MOVE CK-WX TO WX
+                       MOVE CK-WY TO WY
+                       MOVE CK-TOTAL-DIST TO TOTAL-DIST
+                       MOVE CK-SHIP-HEADING TO SHIP-HEADING
+                       MOVE CK-EXCEPTION-COUNT TO EXCEPTION-COUNT
+                       MOVE CK-VESSEL-PENDING TO VESSEL-PENDING-SWITCH
+                       SET IS-RESTARTING TO TRUE
+               END-READ
+               CLOSE CHECKPOINTF
+           END-IF.
+
+       *> write a checkpoint every 10 records so a restart can resume
+       CHECKPOINT-SAVE-IF-DUE.
+           IF FUNCTION MOD(REC-COUNT, 10) = 0
+               PERFORM CHECKPOINT-SAVE
+           END-IF.
+
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINTF.
+           MOVE SPACES TO CHECKPOINTRECORD.
+           MOVE REC-COUNT TO CK-REC-COUNT.
+           MOVE VESSEL-ID TO CK-VESSEL-ID.
+           MOVE X TO CK-X.
+           MOVE Y TO CK-Y.
+           MOVE WX TO CK-WX.
+           MOVE WY TO CK-WY.
+           MOVE TOTAL-DIST TO CK-TOTAL-DIST.
+           MOVE SHIP-HEADING TO CK-SHIP-HEADING.
+           MOVE EXCEPTION-COUNT TO CK-EXCEPTION-COUNT.
+           MOVE VESSEL-PENDING-SWITCH TO CK-VESSEL-PENDING.
+           WRITE CHECKPOINTRECORD.
+           CLOSE CHECKPOINTF.
+
+       *> run finished cleanly: clear the checkpoint for the next run
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINTF.
+           CLOSE CHECKPOINTF.
+
        HANDLE-LINE.
+           MOVE INPUT-ACTION TO ORIG-ACTION.
+
+           IF INPUT-ACTION = HDR THEN
+               PERFORM HANDLE-HEADER
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF INPUT-ACTION = TRL THEN
+               PERFORM HANDLE-TRAILER
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF INPUT-ACTION NOT = NORTH AND NOT = SOUTH
+               AND NOT = EAST AND NOT = WEST
+               AND NOT = LE AND NOT = RI AND NOT = FORWARD THEN
+               MOVE 10 TO REJECT-REASON-CODE
+               MOVE 'UNKNOWN ACTION CODE' TO REJECT-REASON-TEXT
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT VESSEL-PENDING THEN
+               MOVE 40 TO REJECT-REASON-CODE
+               MOVE 'MOVEMENT BEFORE HEADER' TO REJECT-REASON-TEXT
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
            COMPUTE ARG = FUNCTION NUMVAL(INPUT-ARG)
 
+           IF INPUT-ACTION = RI OR INPUT-ACTION = LE THEN
+               IF FUNCTION MOD(ARG, 90) NOT = 0 THEN
+                   MOVE 20 TO REJECT-REASON-CODE
+                   MOVE 'ROTATION NOT MULT OF 90' TO REJECT-REASON-TEXT
+                   PERFORM REJECT-RECORD
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
            EVALUATE INPUT-ACTION
            WHEN FORWARD
                COMPUTE X = X + WX * ARG
                COMPUTE Y = Y + WY * ARG
+               COMPUTE TMP = FUNCTION ABS(WX * ARG)
+                   + FUNCTION ABS(WY * ARG)
+               ADD TMP TO TOTAL-DIST
            WHEN NORTH
                COMPUTE WY = WY + ARG
            WHEN EAST
@@ -70,13 +330,98 @@
                COMPUTE TMP = ARG / 90
                PERFORM ROL TMP TIMES
            END-EVALUATE.
+           PERFORM WRITE-TRACE.
 
        ROR.
            COMPUTE TMP = -WX.
            MOVE WY TO WX.
            MOVE TMP TO WY.
+           EVALUATE SHIP-HEADING
+           WHEN NORTH
+               MOVE EAST TO SHIP-HEADING
+           WHEN EAST
+               MOVE SOUTH TO SHIP-HEADING
+           WHEN SOUTH
+               MOVE WEST TO SHIP-HEADING
+           WHEN WEST
+               MOVE NORTH TO SHIP-HEADING
+           END-EVALUATE.
 
        ROL.
            COMPUTE TMP = -WY.
            MOVE WX TO WY.
            MOVE TMP TO WX.
+           EVALUATE SHIP-HEADING
+           WHEN NORTH
+               MOVE WEST TO SHIP-HEADING
+           WHEN EAST
+               MOVE NORTH TO SHIP-HEADING
+           WHEN SOUTH
+               MOVE EAST TO SHIP-HEADING
+           WHEN WEST
+               MOVE SOUTH TO SHIP-HEADING
+           END-EVALUATE.
+
+       *> vessel header: start of a new ship's block, reset running state
+       HANDLE-HEADER.
+           COMPUTE VESSEL-ID = FUNCTION NUMVAL(INPUT-ARG).
+           MOVE ZERO TO X.
+           MOVE ZERO TO Y.
+           MOVE ZERO TO TOTAL-DIST.
+           MOVE 10 TO WX.
+           MOVE 1 TO WY.
+           MOVE EAST TO SHIP-HEADING.
+           SET VESSEL-PENDING TO TRUE.
+
+       *> vessel trailer: end of block, report the finished voyage
+       HANDLE-TRAILER.
+           MOVE 'N' TO VESSEL-PENDING-SWITCH.
+           COMPUTE TMP = FUNCTION ABS(X) + FUNCTION ABS(Y).
+           DISPLAY VESSEL-ID SPACE TMP SPACE SHIP-HEADING.
+           MOVE SPACES TO REPORTRECORD.
+           MOVE RUN-DATE TO RP-RUN-DATE.
+           MOVE VESSEL-ID TO RP-VESSEL-ID.
+           MOVE X TO RP-X.
+           MOVE Y TO RP-Y.
+           MOVE TMP TO RP-DIST.
+           MOVE TOTAL-DIST TO RP-TOTAL-DIST.
+           MOVE SHIP-HEADING TO RP-DIR.
+           WRITE REPORTRECORD.
+
+       *> malformed instruction line: log it and keep going
+       REJECT-RECORD.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTIONRECORD.
+           MOVE REC-COUNT TO EX-REC-NUM.
+           MOVE VESSEL-ID TO EX-VESSEL-ID.
+           MOVE ORIG-ACTION TO EX-ACTION.
+           MOVE INPUT-ARG TO EX-ARG.
+           MOVE REJECT-REASON-CODE TO EX-REASON-CODE.
+           MOVE REJECT-REASON-TEXT TO EX-REASON-TEXT.
+           WRITE EXCEPTIONRECORD.
+
+       *> input hit EOF with a header still open: the final vessel's
+       *> voyage never got a trailer, so flag it instead of dropping it
+       REJECT-UNTERMINATED-VESSEL.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE SPACES TO EXCEPTIONRECORD.
+           MOVE REC-COUNT TO EX-REC-NUM.
+           MOVE VESSEL-ID TO EX-VESSEL-ID.
+           MOVE HDR TO EX-ACTION.
+           MOVE VESSEL-ID TO EX-ARG.
+           MOVE 30 TO EX-REASON-CODE.
+           MOVE 'MISSING VESSEL TRAILER' TO EX-REASON-TEXT.
+           WRITE EXCEPTIONRECORD.
+
+       *> one line per movement/rotation record, for voyage auditing
+       WRITE-TRACE.
+           MOVE SPACES TO TRACERECORD.
+           MOVE REC-COUNT TO TR-REC-NUM.
+           MOVE VESSEL-ID TO TR-VESSEL-ID.
+           MOVE ORIG-ACTION TO TR-ACTION.
+           MOVE INPUT-ARG TO TR-ARG.
+           MOVE X TO TR-X.
+           MOVE Y TO TR-Y.
+           MOVE WX TO TR-WX.
+           MOVE WY TO TR-WY.
+           WRITE TRACERECORD.
